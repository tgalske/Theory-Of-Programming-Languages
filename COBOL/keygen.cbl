@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KEYGEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-FILE ASSIGN TO "CIPHER.KEY"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KEY-FILE.
+           01 KEY-REC PIC X(6).
+       WORKING-STORAGE SECTION.
+           01 WS-TODAY PIC X(21).
+           01 WS-DAY PIC 99.
+           01 WS-SHIFT-DISP PIC 99.
+       PROCEDURE DIVISION.
+      *> The key of the day is derived from the day of the month so
+      *> every ENCRYPT/DECRYPT job that reads today's CIPHER.KEY gets
+      *> the same shift without anyone having to hand-key a control
+      *> card; an operator can still drop a control card on top of it
+      *> to override the key for a one-off run.
+       MAIN-PROCEDURE.
+           DISPLAY "KEYGEN"
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(7:2) TO WS-DAY
+           MOVE FUNCTION MOD(WS-DAY, 26) TO WS-SHIFT-DISP
+
+           MOVE SPACES TO KEY-REC
+           MOVE WS-SHIFT-DISP TO KEY-REC(1:2)
+           MOVE "C" TO KEY-REC(3:1)
+           MOVE "Y" TO KEY-REC(4:1)
+
+           OPEN OUTPUT KEY-FILE
+           WRITE KEY-REC
+           CLOSE KEY-FILE
+
+           DISPLAY "KEYGEN: today's key is " KEY-REC
+           STOP RUN.
+       END PROGRAM KEYGEN.
