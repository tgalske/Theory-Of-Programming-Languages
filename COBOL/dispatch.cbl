@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPATCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CHOICE PIC X.
+           01 WS-QUIT-SWITCH PIC X VALUE "N".
+           01 WS-INPUT-TEXT PIC X(80).
+           01 WS-OUTPUT-TEXT PIC X(80).
+           01 WS-SHIFT PIC 99.
+           01 WS-MODE PIC X.
+           01 WS-DIGITS PIC X.
+       PROCEDURE DIVISION.
+      *> An operator sitting at a terminal drives ENCRYPT, DECRYPT and
+      *> SOLVE one message at a time through this menu instead of
+      *> building batch files -- each choice CALLs straight into the
+      *> matching program's single-message entry point rather than
+      *> going through MESSAGE-IN-FILE/MESSAGE-OUT-FILE.
+       MAIN-PROCEDURE.
+           DISPLAY "DISPATCH"
+
+           PERFORM UNTIL WS-QUIT-SWITCH = "Y"
+               PERFORM SHOW-MENU
+               IF WS-CHOICE = "E"
+                   PERFORM RUN-ENCRYPT
+               ELSE
+                   IF WS-CHOICE = "D"
+                       PERFORM RUN-DECRYPT
+                   ELSE
+                       IF WS-CHOICE = "S"
+                           PERFORM RUN-SOLVE
+                       ELSE
+                           IF WS-CHOICE = "Q"
+                               MOVE "Y" TO WS-QUIT-SWITCH
+                           ELSE
+                               DISPLAY "DISPATCH: choose E, D, S or Q"
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "DISPATCH: goodbye"
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "  E - Encrypt a message"
+           DISPLAY "  D - Decrypt a message"
+           DISPLAY "  S - Solve (crack) a ciphertext"
+           DISPLAY "  Q - Quit"
+           DISPLAY "Choice? "
+           ACCEPT WS-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE.
+
+       RUN-ENCRYPT.
+           DISPLAY "Message to encrypt? "
+           MOVE SPACES TO WS-INPUT-TEXT
+           ACCEPT WS-INPUT-TEXT
+           PERFORM ACCEPT-KEY-PARAMETERS
+           CALL "ENCRYPT-ONE" USING WS-INPUT-TEXT WS-SHIFT
+               WS-MODE WS-DIGITS WS-OUTPUT-TEXT
+           DISPLAY "Encrypted: " WS-OUTPUT-TEXT.
+
+       RUN-DECRYPT.
+           DISPLAY "Message to decrypt? "
+           MOVE SPACES TO WS-INPUT-TEXT
+           ACCEPT WS-INPUT-TEXT
+           PERFORM ACCEPT-KEY-PARAMETERS
+           CALL "DECRYPT-ONE" USING WS-INPUT-TEXT WS-SHIFT
+               WS-MODE WS-DIGITS WS-OUTPUT-TEXT
+           DISPLAY "Decrypted: " WS-OUTPUT-TEXT.
+
+       RUN-SOLVE.
+           DISPLAY "Ciphertext to crack? "
+           MOVE SPACES TO WS-INPUT-TEXT
+           ACCEPT WS-INPUT-TEXT
+           CALL "SOLVE-ONE" USING WS-INPUT-TEXT WS-OUTPUT-TEXT WS-SHIFT
+           IF WS-OUTPUT-TEXT = SPACES
+               DISPLAY "No candidate matched a dictionary word"
+           ELSE
+               DISPLAY "Likely plaintext -- Caesar " WS-SHIFT ": "
+                   WS-OUTPUT-TEXT
+           END-IF.
+
+      *> ENCRYPT-ONE and DECRYPT-ONE both take the same shift/mode/
+      *> digit-flag parameters as the batch control card, so the
+      *> operator is prompted the same way here.
+       ACCEPT-KEY-PARAMETERS.
+           DISPLAY "Shift (01-26)? "
+           ACCEPT WS-SHIFT
+           DISPLAY "Mode -- U=upper only, C=preserve case? "
+           ACCEPT WS-MODE
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
+           DISPLAY "Shift digits too -- Y/N? "
+           ACCEPT WS-DIGITS
+           MOVE FUNCTION UPPER-CASE(WS-DIGITS) TO WS-DIGITS.
+       END PROGRAM DISPATCH.
