@@ -1,46 +1,307 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DECRYPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-IN-FILE ASSIGN TO "DECRYPT.IN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT MESSAGE-OUT-FILE ASSIGN TO "DECRYPT.OUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "DECRYPT.CTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT KEY-FILE ASSIGN TO "CIPHER.KEY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DECRYPT.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD MESSAGE-IN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+           DEPENDING ON WS-IN-REC-LEN.
+           01 MESSAGE-IN-REC PIC X(80).
+       FD MESSAGE-OUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+           DEPENDING ON WS-OUT-REC-LEN.
+           01 MESSAGE-OUT-REC PIC X(80).
+       FD CONTROL-CARD-FILE.
+           01 CONTROL-CARD-REC PIC X(6).
+       FD KEY-FILE.
+           01 KEY-REC PIC X(6).
+       FD AUDIT-LOG-FILE.
+           COPY CIPHAUD.
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC PIC 9(6).
        WORKING-STORAGE SECTION.
-           01 strIn PIC X(20) VALUE "unc'b px hjwtnnb".
-           01 strLength PIC 99.
-           01 numShifts PIC 99 VALUE 9.
-           01 i PIC 99.
-           01 j PIC 99.
-           01 MIN_CHAR PIC 99.
-           01 MAX_CHAR PIC 99.
+           COPY CIPHBND.
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+           01 WS-RECORD-NUM PIC 9(6) VALUE ZERO.
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-IN-STATUS PIC XX.
+           01 WS-OUT-STATUS PIC XX.
+           01 WS-IN-REC-LEN PIC 9(4).
+           01 WS-OUT-REC-LEN PIC 9(4).
+           01 WS-CKP-STATUS PIC XX.
+           01 WS-KEY-STATUS PIC XX.
+           01 WS-CTL-STATUS PIC XX.
+           01 WS-RESTART-POINT PIC 9(6) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 99 VALUE 10.
+           01 WS-UNSHIFTED-COUNT PIC 9(4).
+      *> numShifts comes from a run-time control card or CIPHER.KEY
+      *> and is PIC 99, so it can legally be 00-99, not just 00-26 --
+      *> these hold it reduced to the alphabet's own width so the
+      *> shift math below never has to add or subtract more than one
+      *> lap around the alphabet.
+           01 WS-NORM-SHIFT PIC 99.
+           01 WS-NORM-DIGIT-SHIFT PIC 99.
+      *> strLength is deliberately one past the last real character --
+      *> it is the exclusive upper bound the PERFORM VARYING loop in
+      *> SHIFT-MESSAGE walks strIn against. WS-MSG-LENGTH is the actual
+      *> count of real characters, for anything that isn't a loop
+      *> bound (the output record length, the audit trail, and the
+      *> reference-modified moves below).
+           01 WS-MSG-LENGTH PIC 99.
+       LINKAGE SECTION.
+           01 LS-INPUT-TEXT PIC X(80).
+           01 LS-SHIFT PIC 99.
+           01 LS-MODE PIC X.
+           01 LS-DIGITS PIC X.
+           01 LS-OUTPUT-TEXT PIC X(80).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "DECRYPT"
-           DISPLAY strIn
 
+           PERFORM SET-CIPHER-BOUNDS
+
+           PERFORM READ-KEY-FILE
+           PERFORM READ-CONTROL-CARD
+           PERFORM READ-CHECKPOINT
+
+           OPEN INPUT MESSAGE-IN-FILE
+           IF WS-IN-STATUS = "35"
+               DISPLAY "DECRYPT: DECRYPT.IN not found"
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+      *> A restart resumes mid-file, so DECRYPT.OUT already holds the
+      *> plaintext for every record through WS-RESTART-POINT --
+      *> opening it fresh here would throw that work away. Only a
+      *> clean run from record one starts the output file over.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND MESSAGE-OUT-FILE
+               IF WS-OUT-STATUS = "35"
+                   OPEN OUTPUT MESSAGE-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MESSAGE-OUT-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ MESSAGE-IN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+                       IF WS-RECORD-NUM > WS-RESTART-POINT
+                           PERFORM DECRYPT-ONE-MESSAGE
+                           IF FUNCTION MOD(WS-RECORD-NUM,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-IN-STATUS NOT = "35"
+               CLOSE MESSAGE-IN-FILE
+           END-IF
+           CLOSE MESSAGE-OUT-FILE
+           CLOSE AUDIT-LOG-FILE
+
+           MOVE ZERO TO WS-RECORD-NUM
+           PERFORM WRITE-CHECKPOINT
+           STOP RUN.
+
+       SET-CIPHER-BOUNDS.
            MOVE 66 TO MIN_CHAR *> constant
            MOVE 91 TO MAX_CHAR *> constant
+           MOVE 98 TO MIN_CHAR_LOWER *> constant
+           MOVE 123 TO MAX_CHAR_LOWER *> constant
+           MOVE 49 TO MIN_DIGIT *> constant
+           MOVE 58 TO MAX_DIGIT *> constant.
+
+      *> A restarted run picks up where the last one left off by
+      *> skipping input records up through WS-RESTART-POINT instead
+      *> of re-decrypting (and re-auditing) work that already made it
+      *> to DECRYPT.OUT before the job was interrupted.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-POINT
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-NUM TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
 
-           Move Function Upper-case(strIn) to strIn
+      *> CIPHER.KEY carries KEYGEN's key of the day in the same
+      *> 2-digit-shift/mode/digit-flag layout as the control card, so
+      *> it is read first to set the defaults for the run; an operator
+      *> who drops a DECRYPT.CTL control card on top still overrides
+      *> it field by field, same as before KEYGEN existed.
+       READ-KEY-FILE.
+           OPEN INPUT KEY-FILE
+           IF WS-KEY-STATUS NOT = "35"
+               READ KEY-FILE
+                   NOT AT END
+                       MOVE KEY-REC(1:2) TO numShifts
+                       IF KEY-REC(3:1) NOT = SPACE
+                           MOVE KEY-REC(3:1) TO WS-CIPHER-MODE
+                       END-IF
+                       IF KEY-REC(4:1) NOT = SPACE
+                           MOVE KEY-REC(4:1) TO WS-SHIFT-DIGITS
+                       END-IF
+               END-READ
+               CLOSE KEY-FILE
+           END-IF.
+
+      *> The shift key comes in at run time on a one-record control
+      *> card so encrypt and decrypt jobs can be keyed identically
+      *> without a recompile; the control card's two digits are moved
+      *> straight into numShifts. A control card always overrides
+      *> whatever READ-KEY-FILE set from today's CIPHER.KEY.
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTL-STATUS = "35"
+               DISPLAY "DECRYPT: no control card, using default key"
+           ELSE
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "DECRYPT: blank control card"
+               END-READ
+               IF CONTROL-CARD-REC NOT = SPACES
+                   MOVE CONTROL-CARD-REC(1:2) TO numShifts
+                   IF CONTROL-CARD-REC(3:1) NOT = SPACE
+                       MOVE CONTROL-CARD-REC(3:1) TO WS-CIPHER-MODE
+                   END-IF
+                   IF CONTROL-CARD-REC(4:1) NOT = SPACE
+                       MOVE CONTROL-CARD-REC(4:1) TO WS-SHIFT-DIGITS
+                   END-IF
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       DECRYPT-ONE-MESSAGE.
+           MOVE SPACES TO strIn
+           MOVE MESSAGE-IN-REC(1:WS-IN-REC-LEN)
+               TO strIn(1:WS-IN-REC-LEN)
+
+           PERFORM SHIFT-MESSAGE
+
+           DISPLAY strIn
+           MOVE WS-MSG-LENGTH TO WS-OUT-REC-LEN
+           MOVE SPACES TO MESSAGE-OUT-REC
+           MOVE strIn(1:WS-MSG-LENGTH)
+               TO MESSAGE-OUT-REC(1:WS-MSG-LENGTH)
+           WRITE MESSAGE-OUT-REC
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE "DECRYPT" TO AUD-PROGRAM
+           MOVE WS-RECORD-NUM TO AUD-RECORD-ID
+           MOVE WS-MSG-LENGTH TO AUD-STR-LENGTH
+           MOVE numShifts TO AUD-NUM-SHIFTS
+           MOVE WS-UNSHIFTED-COUNT TO AUD-UNSHIFTED-COUNT
+           MOVE WS-CIPHER-MODE TO AUD-CIPHER-MODE
+           WRITE AUDIT-RECORD.
+
+      *> Upper-cases (classic mode only), measures the trimmed length
+      *> of strIn and un-shifts it in place -- shared by the batch
+      *> path above and the DECRYPT-ONE entry point below so there is
+      *> one copy of the actual cipher logic. Also counts characters
+      *> that fall outside every shiftable range and pass straight
+      *> through untouched, so an unexpected run of them shows up in
+      *> the audit trail instead of disappearing quietly into the
+      *> output.
+       SHIFT-MESSAGE.
+           IF WS-CIPHER-MODE = "U"
+               Move Function Upper-case(strIn) to strIn
+           END-IF
            Move FUNCTION LENGTH(strIn) to strLength
 
            MOVE ZERO TO i *> index of string
            MOVE ZERO to j *> temp helper variable
+           MOVE ZERO TO WS-UNSHIFTED-COUNT
+           COMPUTE WS-NORM-SHIFT = FUNCTION MOD(numShifts, 26)
+           COMPUTE WS-NORM-DIGIT-SHIFT = FUNCTION MOD(numShifts, 10)
 
            INSPECT FUNCTION REVERSE ( strIn )
                TALLYING i
                FOR LEADING SPACE
-           SUBTRACT i FROM LENGTH OF strIn GIVING strLength
-           ADD 1 to strLength
+           SUBTRACT i FROM LENGTH OF strIn GIVING WS-MSG-LENGTH
+           ADD 1 TO WS-MSG-LENGTH GIVING strLength
 
            PERFORM VARYING i FROM 1 BY 1 UNTIL i = strLength
                MOVE FUNCTION ORD(strIn(i:1)) to j
                IF j >= MIN_CHAR AND j <= MAX_CHAR
-                   SUBTRACT numShifts FROM j GIVING j
-                   IF j < MIN_CHAR
+                   SUBTRACT WS-NORM-SHIFT FROM j GIVING j
+                   PERFORM UNTIL j >= MIN_CHAR
                        ADD 26 to j
+                   END-PERFORM
+               ELSE
+                   IF WS-CIPHER-MODE = "C" AND j >= MIN_CHAR_LOWER
+                           AND j <= MAX_CHAR_LOWER
+                       SUBTRACT WS-NORM-SHIFT FROM j GIVING j
+                       PERFORM UNTIL j >= MIN_CHAR_LOWER
+                           ADD 26 to j
+                       END-PERFORM
+                   ELSE
+                       IF WS-SHIFT-DIGITS = "Y" AND j >= MIN_DIGIT
+                               AND j <= MAX_DIGIT
+                           SUBTRACT WS-NORM-DIGIT-SHIFT FROM j GIVING j
+                           PERFORM UNTIL j >= MIN_DIGIT
+                               ADD 10 to j
+                           END-PERFORM
+                       ELSE
+                           ADD 1 TO WS-UNSHIFTED-COUNT
+                       END-IF
+                   END-IF
                END-IF
                MOVE FUNCTION CHAR(j) to strIn(i:1)
                MOVE ZERO TO j
-           END-PERFORM
-           DISPLAY strIn
-           STOP RUN.
+           END-PERFORM.
+
+      *> Single-message entry point for the DISPATCH operator menu
+      *> (and any other caller) to CALL directly instead of driving
+      *> DECRYPT through DECRYPT.IN/DECRYPT.OUT.
+       DECRYPT-ONE-ENTRY.
+           ENTRY "DECRYPT-ONE" USING LS-INPUT-TEXT LS-SHIFT LS-MODE
+               LS-DIGITS LS-OUTPUT-TEXT.
+           PERFORM SET-CIPHER-BOUNDS
+           MOVE LS-SHIFT TO numShifts
+           MOVE LS-MODE TO WS-CIPHER-MODE
+           MOVE LS-DIGITS TO WS-SHIFT-DIGITS
+           MOVE LS-INPUT-TEXT TO strIn
+           PERFORM SHIFT-MESSAGE
+           MOVE strIn TO LS-OUTPUT-TEXT
+           GOBACK.
        END PROGRAM DECRYPT.
