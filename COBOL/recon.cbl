@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORIGINAL-FILE ASSIGN TO "RECON.ORIG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ENCRYPTED-FILE ASSIGN TO "RECON.ENC"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DECRYPTED-FILE ASSIGN TO "RECON.DEC"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DISCREPANCY-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORIGINAL-FILE.
+           01 ORIGINAL-REC PIC X(80).
+       FD ENCRYPTED-FILE.
+           01 ENCRYPTED-REC PIC X(80).
+       FD DECRYPTED-FILE.
+           01 DECRYPTED-REC PIC X(80).
+       FD DISCREPANCY-FILE.
+           01 DISCREPANCY-REC PIC X(320).
+       FD AUDIT-LOG-FILE.
+           COPY CIPHAUD.
+       WORKING-STORAGE SECTION.
+           01 WS-RECORD-NUM PIC 9(6) VALUE ZERO.
+           01 WS-RECORD-NUM-DISP PIC Z(5)9.
+           01 WS-MATCH-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-MISMATCH-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-ORIG-EOF PIC X VALUE "N".
+           01 WS-ENC-EOF PIC X VALUE "N".
+           01 WS-DEC-EOF PIC X VALUE "N".
+           01 WS-AUD-STATUS PIC XX.
+           01 WS-AUD-EOF PIC X VALUE "N".
+      *> AUDIT.LOG is append-only across every ENCRYPT/DECRYPT run, so
+      *> this run's DECRYPT pass is whichever DECRYPT-tagged record was
+      *> written last -- that record's AUD-CIPHER-MODE is this run's
+      *> mode, and it is what RECONCILE-ONE-RECORD compares under.
+           01 WS-DECRYPT-MODE PIC X VALUE "U".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RECON"
+
+           PERFORM FIND-DECRYPT-MODE
+
+           OPEN INPUT ORIGINAL-FILE
+           OPEN INPUT ENCRYPTED-FILE
+           OPEN INPUT DECRYPTED-FILE
+           OPEN OUTPUT DISCREPANCY-FILE
+
+           PERFORM UNTIL WS-ORIG-EOF = "Y"
+               READ ORIGINAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-ORIG-EOF
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           DISPLAY "RECON: " WS-MATCH-COUNT " matched, "
+               WS-MISMATCH-COUNT " mismatched"
+
+           CLOSE ORIGINAL-FILE
+           CLOSE ENCRYPTED-FILE
+           CLOSE DECRYPTED-FILE
+           CLOSE DISCREPANCY-FILE
+           STOP RUN.
+
+      *> Scans the whole audit trail once, before any comparing starts,
+      *> to pick up the mode the most recent DECRYPT run used. A single
+      *> pipeline run only ever has one DECRYPT step ahead of RECON, so
+      *> the last DECRYPT entry in the log is always this run's.
+       FIND-DECRYPT-MODE.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUD-STATUS NOT = "35"
+               PERFORM UNTIL WS-AUD-EOF = "Y"
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           MOVE "Y" TO WS-AUD-EOF
+                       NOT AT END
+                           IF AUD-PROGRAM = "DECRYPT"
+                               MOVE AUD-CIPHER-MODE TO WS-DECRYPT-MODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+      *> The encrypted and decrypted files are expected to carry the
+      *> same message in the same record position as the original --
+      *> a short read on either one is itself a discrepancy, since it
+      *> means the round trip lost a record somewhere along the way.
+       RECONCILE-ONE-RECORD.
+           ADD 1 TO WS-RECORD-NUM
+
+           READ ENCRYPTED-FILE
+               AT END
+                   MOVE "Y" TO WS-ENC-EOF
+                   MOVE SPACES TO ENCRYPTED-REC
+           END-READ
+
+           READ DECRYPTED-FILE
+               AT END
+                   MOVE "Y" TO WS-DEC-EOF
+                   MOVE SPACES TO DECRYPTED-REC
+           END-READ
+
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISP
+
+      *> Classic cipher mode (ENCRYPT/DECRYPT's default) force
+      *> upper-cases every message before shifting it, so a
+      *> byte-for-byte compare against ORIGINAL-REC would flag every
+      *> record as a mismatch even on a semantically perfect round
+      *> trip -- WS-DECRYPT-MODE tells classic mode's records apart
+      *> from case-preserving mode's, and only classic mode gets its
+      *> case folded before comparing. Case-preserving mode compares
+      *> byte-exact, so a decrypt that comes back the wrong case still
+      *> shows up as the mismatch it is.
+           IF WS-DECRYPT-MODE = "C"
+               IF DECRYPTED-REC = ORIGINAL-REC
+                       AND WS-DEC-EOF = "N" AND WS-ENC-EOF = "N"
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   PERFORM WRITE-DISCREPANCY
+               END-IF
+           ELSE
+               IF FUNCTION UPPER-CASE(DECRYPTED-REC) =
+                       FUNCTION UPPER-CASE(ORIGINAL-REC)
+                       AND WS-DEC-EOF = "N" AND WS-ENC-EOF = "N"
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   PERFORM WRITE-DISCREPANCY
+               END-IF
+           END-IF.
+
+       WRITE-DISCREPANCY.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE SPACES TO DISCREPANCY-REC
+           STRING "RECORD " WS-RECORD-NUM-DISP
+               " MISMATCH -- ORIGINAL=[" ORIGINAL-REC "]"
+               " ENCRYPTED=[" ENCRYPTED-REC "]"
+               " DECRYPTED=[" DECRYPTED-REC "]"
+               DELIMITED BY SIZE INTO DISCREPANCY-REC
+           WRITE DISCREPANCY-REC.
+       END PROGRAM RECON.
