@@ -0,0 +1,31 @@
+       *> English wordlist used to pick the real plaintext out of the
+       *> 26 brute-forced Caesar candidates. Each slot is a fixed
+       *> PIC X(10) field holding one word left-justified and blank
+       *> filled -- SOLVE looks up FUNCTION LENGTH(FUNCTION TRIM(...))
+       *> for the slot and matches only that many characters, so words
+       *> shorter or longer than the old 3-letter-only list all work
+       *> the same way (GnuCOBOL will not take an intrinsic function
+       *> directly as an INSPECT operand, hence the fixed-width slots
+       *> instead of a variable-length table). Unused slots are left
+       *> blank and are skipped by the zero-length check.
+           01 WS-DICTIONARY-LIST.
+           05 WS-DICTIONARY-PART1 PIC X(50) VALUE
+               "THE       AND       FOR       ARE       BUT       ".
+           05 WS-DICTIONARY-PART2 PIC X(50) VALUE
+               "NOT       YOU       ALL       CAN       HAD       ".
+           05 WS-DICTIONARY-PART3 PIC X(50) VALUE
+               "HER       WAS       ONE       OUR       OUT       ".
+           05 WS-DICTIONARY-PART4 PIC X(50) VALUE
+               "DAY       GET       HAS       HIM       HIS       ".
+           05 WS-DICTIONARY-PART5 PIC X(50) VALUE
+               "HOW       MAN       NEW       NOW       OLD       ".
+           05 WS-DICTIONARY-PART6 PIC X(50) VALUE
+               "SEE       TWO       WAY       WHO       BOY       ".
+           05 WS-DICTIONARY-PART7 PIC X(50) VALUE
+               "PACK      WITH      FIVE      WERE      QUICK     ".
+           05 WS-DICTIONARY-PART8 PIC X(50) VALUE
+               "BROWN     FOX       JINXED    WIZARDS   PLUCK     ".
+           05 WS-DICTIONARY-PART9 PIC X(50) VALUE
+               "SIXTY     ZIPPERS   VEXINGLY                      ".
+           01 WS-DICTIONARY-TABLE REDEFINES WS-DICTIONARY-LIST.
+           05 WS-DICT-WORD PIC X(10) OCCURS 45 TIMES.
