@@ -0,0 +1,33 @@
+       *> Common Caesar-cipher working-storage layout shared by
+       *> ENCRYPT, DECRYPT and SOLVE so the alphabet bounds and the
+       *> scratch fields used to walk a message only exist in one
+       *> place. j is PIC 999, not PIC 99 -- FUNCTION ORD on a
+       *> lower-case letter returns a value above 99 and a two-digit
+       *> field would silently truncate it. strIn is sized to match
+       *> the variable-length message records read by ENCRYPT and
+       *> DECRYPT.
+       *>
+       *> numShifts also lives here, with a single compiled-in
+       *> default, so ENCRYPT and DECRYPT can never again ship with
+       *> two different fallback keys -- the daily key file or a
+       *> control card both override it at run time, but if neither is
+       *> present the two programs now fall back to the same key
+       *> instead of silently drifting apart. WS-CIPHER-MODE and
+       *> WS-SHIFT-DIGITS are the rest of that same run-time
+       *> configuration and live here for the same reason -- one
+       *> compiled-in set of defaults shared by both programs.
+       *> WS-CIPHER-MODE "U" = classic, force upper case, letters only.
+       *> "C" = preserve case, shift upper and lower ranges separately.
+           01 numShifts PIC 99 VALUE 05.
+           01 WS-CIPHER-MODE PIC X VALUE "U".
+           01 WS-SHIFT-DIGITS PIC X VALUE "N".
+           01 strIn PIC X(80).
+           01 strLength PIC 99.
+           01 i PIC 99.
+           01 j PIC 999.
+           01 MIN_CHAR PIC 999.
+           01 MAX_CHAR PIC 999.
+           01 MIN_CHAR_LOWER PIC 999.
+           01 MAX_CHAR_LOWER PIC 999.
+           01 MIN_DIGIT PIC 999.
+           01 MAX_DIGIT PIC 999.
