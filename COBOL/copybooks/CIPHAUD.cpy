@@ -0,0 +1,14 @@
+       *> Audit trail record written once per message by ENCRYPT and
+       *> DECRYPT so a run's key and record count can be answered
+       *> weeks later without having kept the job's console output.
+       *> AUD-CIPHER-MODE carries the "U"/"C" mode a record was run
+       *> under so a later reconciliation pass can tell whether that
+       *> record's case was supposed to survive the round trip.
+           01 AUDIT-RECORD.
+               05 AUD-TIMESTAMP PIC X(21).
+               05 AUD-PROGRAM PIC X(8).
+               05 AUD-RECORD-ID PIC 9(6).
+               05 AUD-STR-LENGTH PIC 9(4).
+               05 AUD-NUM-SHIFTS PIC 99.
+               05 AUD-UNSHIFTED-COUNT PIC 9(4).
+               05 AUD-CIPHER-MODE PIC X.
