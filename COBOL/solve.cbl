@@ -1,23 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIPHERTEXT-FILE ASSIGN TO "SOLVE.IN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SOLVE.OUT"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD CIPHERTEXT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+           DEPENDING ON WS-IN-REC-LEN.
+           01 CIPHERTEXT-REC PIC X(80).
+       FD REPORT-FILE.
+           01 REPORT-REC PIC X(160).
        WORKING-STORAGE SECTION.
-           01 strIn PIC X(20) VALUE "HAL".
-           01 strLength PIC 99.
-           01 maxShiftValue PIC 99 VALUE 26.
+           COPY CIPHBND.
+           COPY CIPHDICT.
            01 realShiftValue PIC 99.
-           01 i PIC 99.
-           01 j PIC 99.
-           01 MIN_CHAR PIC 99.
-           01 MAX_CHAR PIC 99.
+           01 WS-SHIFT-APPLIED PIC 99.
+           01 WS-CANDIDATE-TABLE.
+               05 WS-CANDIDATE-ENTRY OCCURS 26 TIMES.
+                   10 WS-CANDIDATE-TEXT PIC X(80).
+                   10 WS-CANDIDATE-SHIFT PIC 99.
+           01 WS-CANDIDATE-COUNT PIC 99 VALUE ZERO.
+           01 WS-CAND-IDX PIC 99.
+           01 WS-DICT-IDX PIC 99.
+           01 WS-DICT-WORD-LEN PIC 99.
+           01 WS-MATCH-COUNT PIC 99.
+           01 WS-BEST-COUNT PIC 99 VALUE ZERO.
+           01 WS-BEST-INDEX PIC 99 VALUE ZERO.
+           01 WS-FREQ-TABLE.
+               05 WS-FREQ-COUNT PIC 999 OCCURS 26 TIMES.
+           01 WS-FREQ-IDX PIC 99.
+           01 WS-FREQ-LETTER-IDX PIC 99.
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+           01 WS-RECORD-NUM PIC 9(6) VALUE ZERO.
+           01 WS-RECORD-NUM-DISP PIC Z(5)9.
+           01 WS-IN-REC-LEN PIC 9(4).
+       LINKAGE SECTION.
+           01 LS-INPUT-TEXT PIC X(80).
+           01 LS-OUTPUT-TEXT PIC X(80).
+           01 LS-OUTPUT-SHIFT PIC 99.
        PROCEDURE DIVISION.
+      *> Cracks every captured ciphertext in SOLVE.IN in one job and
+      *> writes each message's top candidate to SOLVE.OUT, instead of
+      *> needing a recompile-and-rerun per intercepted message.
        MAIN-PROCEDURE.
+           DISPLAY "SOLVE"
+
+           OPEN INPUT CIPHERTEXT-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ CIPHERTEXT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+                       PERFORM CRACK-ONE-MESSAGE
+               END-READ
+           END-PERFORM
+
+           CLOSE CIPHERTEXT-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+      *> Runs the full crack (frequency analysis, 26-shift brute
+      *> force, dictionary scoring) against one captured message and
+      *> writes its top candidate to the report, sharing the exact
+      *> same paragraphs as the SOLVE-ONE entry point below.
+       CRACK-ONE-MESSAGE.
+           MOVE SPACES TO strIn
+           MOVE CIPHERTEXT-REC(1:WS-IN-REC-LEN)
+               TO strIn(1:WS-IN-REC-LEN)
+
+           PERFORM SET-CIPHER-BOUNDS
+           PERFORM RESET-BRUTE-FORCE
+           PERFORM MEASURE-STRING
+           PERFORM FREQUENCY-ANALYSIS
+
+           PERFORM BRUTE-FORCE-CRACK
+           PERFORM PICK-BEST-CANDIDATE
+
+           MOVE WS-RECORD-NUM TO WS-RECORD-NUM-DISP
+           MOVE SPACES TO REPORT-REC
+           IF WS-BEST-INDEX > 0
+               DISPLAY "Likely plaintext -- Caesar "
+                   WS-CANDIDATE-SHIFT(WS-BEST-INDEX) ": "
+                   WS-CANDIDATE-TEXT(WS-BEST-INDEX)
+               STRING "RECORD " WS-RECORD-NUM-DISP
+                   " -- CAESAR " WS-CANDIDATE-SHIFT(WS-BEST-INDEX)
+                   ": " WS-CANDIDATE-TEXT(WS-BEST-INDEX)
+                   DELIMITED BY SIZE INTO REPORT-REC
+           ELSE
+               DISPLAY "No candidate matched a dictionary word"
+               STRING "RECORD " WS-RECORD-NUM-DISP
+                   " -- no candidate matched a dictionary word"
+                   DELIMITED BY SIZE INTO REPORT-REC
+           END-IF
+           WRITE REPORT-REC.
+
+       SET-CIPHER-BOUNDS.
            MOVE 66 TO MIN_CHAR *> constant
-           MOVE 91 TO MAX_CHAR *> constant
+           MOVE 91 TO MAX_CHAR *> constant.
 
-           ADD 1 TO maxShiftValue GIVING realShiftValue
+      *> BRUTE-FORCE-CRACK counts realShiftValue down to zero and
+      *> WS-SHIFT-APPLIED up from zero, so a second crack in the same
+      *> run (the SOLVE-ONE entry point below, called once per
+      *> message) needs them put back before it starts a fresh 26
+      *> passes.
+       RESET-BRUTE-FORCE.
+           MOVE 26 TO realShiftValue
+           MOVE ZERO TO WS-SHIFT-APPLIED
+           MOVE ZERO TO WS-CANDIDATE-COUNT.
 
+      *> Upper-cases strIn and measures its trimmed length -- shared
+      *> by the demo path above and the SOLVE-ONE entry point below.
+       MEASURE-STRING.
            Move Function Upper-case(strIn) to strIn
            Move FUNCTION LENGTH(strIn) to strLength
 
@@ -28,10 +129,45 @@
                TALLYING i
                FOR LEADING SPACE
            SUBTRACT i FROM LENGTH OF strIn GIVING strLength
-           ADD 1 to strLength
+           ADD 1 to strLength.
+
+      *> Tallies how many times each letter A-Z appears in the
+      *> ciphertext before any shift is tried, so the operator has an
+      *> independent cross-check on the likely shift (the most common
+      *> cipher letter is usually a shifted E or T) without having to
+      *> read all 26 brute-force candidates first.
+       FREQUENCY-ANALYSIS.
+           INITIALIZE WS-FREQ-TABLE
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1
+                   UNTIL WS-FREQ-IDX = strLength
+               MOVE FUNCTION ORD(strIn(WS-FREQ-IDX:1)) TO j
+               IF j >= MIN_CHAR AND j <= MAX_CHAR
+                   SUBTRACT MIN_CHAR FROM j GIVING WS-FREQ-LETTER-IDX
+                   ADD 1 TO WS-FREQ-LETTER-IDX
+                   ADD 1 TO WS-FREQ-COUNT(WS-FREQ-LETTER-IDX)
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Letter frequency in ciphertext:"
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1
+                   UNTIL WS-FREQ-IDX > 26
+               IF WS-FREQ-COUNT(WS-FREQ-IDX) > 0
+                   COMPUTE j = MIN_CHAR + WS-FREQ-IDX - 1
+                   DISPLAY "  " FUNCTION CHAR(j) ": "
+                       WS-FREQ-COUNT(WS-FREQ-IDX)
+               END-IF
+           END-PERFORM.
 
+      *> Shifts strIn back by one more position on every pass and
+      *> records each of the 26 candidates so they can be scored
+      *> against the dictionary afterwards, instead of only ever
+      *> being displayed. WS-SHIFT-APPLIED is the cumulative number of
+      *> positions subtracted so far -- that is exactly the numShifts
+      *> ENCRYPT must have used to produce this ciphertext, and is the
+      *> figure recorded and reported as "Caesar nn", not a countdown
+      *> value that has nothing to do with the shift actually applied.
+       BRUTE-FORCE-CRACK.
            PERFORM UNTIL realShiftValue = 0
-               DISPLAY 'Caesar ' maxShiftValue ': ' strIn
                PERFORM VARYING i FROM 1 BY 1 UNTIL i = strLength
                    MOVE FUNCTION ORD(strIn(i:1)) to j
                    IF j >= MIN_CHAR AND j <= MAX_CHAR
@@ -42,8 +178,71 @@
                    MOVE FUNCTION CHAR(j) to strIn(i:1)
                    MOVE ZERO TO j
                END-PERFORM
+               ADD 1 TO WS-SHIFT-APPLIED
+               DISPLAY 'Caesar ' WS-SHIFT-APPLIED ': ' strIn
+               ADD 1 TO WS-CANDIDATE-COUNT
+               MOVE strIn TO WS-CANDIDATE-TEXT(WS-CANDIDATE-COUNT)
+               MOVE WS-SHIFT-APPLIED
+                   TO WS-CANDIDATE-SHIFT(WS-CANDIDATE-COUNT)
                SUBTRACT 1 FROM realShiftValue
-               SUBTRACT 1 FROM maxShiftValue
-           END-PERFORM
-           STOP RUN.
+           END-PERFORM.
+
+      *> Scores every brute-forced candidate against the wordlist and
+      *> keeps the one with the most dictionary-word hits, so the
+      *> operator doesn't have to read all 26 lines to find the real
+      *> plaintext. Each dictionary slot is a blank-filled PIC X(10),
+      *> so only its trimmed length is matched -- that lets 3-letter
+      *> and 8-letter entries share one table instead of needing a
+      *> separate OCCURS per word length. Blank (unused) slots trim to
+      *> a zero length and are skipped.
+       PICK-BEST-CANDIDATE.
+           MOVE ZERO TO WS-BEST-COUNT
+           MOVE ZERO TO WS-BEST-INDEX
+           PERFORM VARYING WS-CAND-IDX FROM 1 BY 1
+                   UNTIL WS-CAND-IDX > WS-CANDIDATE-COUNT
+               MOVE ZERO TO WS-MATCH-COUNT
+               PERFORM VARYING WS-DICT-IDX FROM 1 BY 1
+                       UNTIL WS-DICT-IDX > 45
+                   MOVE FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-DICT-WORD(WS-DICT-IDX)))
+                       TO WS-DICT-WORD-LEN
+                   IF WS-DICT-WORD-LEN > 0
+                       INSPECT WS-CANDIDATE-TEXT(WS-CAND-IDX)
+                           TALLYING WS-MATCH-COUNT
+                           FOR ALL WS-DICT-WORD(WS-DICT-IDX)
+                               (1:WS-DICT-WORD-LEN)
+                   END-IF
+               END-PERFORM
+               IF WS-MATCH-COUNT > WS-BEST-COUNT
+                   MOVE WS-MATCH-COUNT TO WS-BEST-COUNT
+                   MOVE WS-CAND-IDX TO WS-BEST-INDEX
+               END-IF
+           END-PERFORM.
+
+      *> Single-message entry point for the DISPATCH operator menu
+      *> (and any other caller) to CALL directly instead of the
+      *> hardcoded "HAL" demo path above.
+       SOLVE-ONE-ENTRY.
+           ENTRY "SOLVE-ONE" USING LS-INPUT-TEXT LS-OUTPUT-TEXT
+               LS-OUTPUT-SHIFT.
+           MOVE SPACES TO strIn
+           MOVE LS-INPUT-TEXT TO strIn
+
+           PERFORM SET-CIPHER-BOUNDS
+           PERFORM RESET-BRUTE-FORCE
+           PERFORM MEASURE-STRING
+           PERFORM FREQUENCY-ANALYSIS
+
+           PERFORM BRUTE-FORCE-CRACK
+           PERFORM PICK-BEST-CANDIDATE
+
+           IF WS-BEST-INDEX > 0
+               MOVE WS-CANDIDATE-TEXT(WS-BEST-INDEX) TO LS-OUTPUT-TEXT
+               MOVE WS-CANDIDATE-SHIFT(WS-BEST-INDEX)
+                   TO LS-OUTPUT-SHIFT
+           ELSE
+               MOVE SPACES TO LS-OUTPUT-TEXT
+               MOVE ZERO TO LS-OUTPUT-SHIFT
+           END-IF
+           GOBACK.
        END PROGRAM SOLVE.
