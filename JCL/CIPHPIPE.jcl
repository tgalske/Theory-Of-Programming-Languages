@@ -0,0 +1,45 @@
+//CIPHPIPE JOB (CIPH),'CAESAR CIPHER PIPELINE',CLASS=A,MSGCLASS=X
+//*
+//* Chains ENCRYPT, SOLVE and DECRYPT into one submitted job so a
+//* cipher strength/correctness check runs end-to-end instead of
+//* three separate manual runs: STEP010 encrypts the day's cleartext,
+//* STEP020 tries to crack the result cold (no key), STEP030 decrypts
+//* it back with the known key, and STEP040 reconciles STEP030's
+//* output against the original cleartext. SOLVE's cracked candidate
+//* from STEP020 is left in SOLVE.OUT for the operator to read
+//* alongside RECON.RPT -- there is no dictionary strong enough to
+//* auto-grade "did SOLVE guess the real plaintext" the way RECON can
+//* auto-grade "did DECRYPT recover it exactly".
+//*
+//STEP010  EXEC PGM=ENCRYPT
+//ENCRYPT.IN  DD DSN=CIPH.CLEARTEXT,DISP=SHR
+//ENCRYPT.OUT DD DSN=CIPH.ENCRYPTED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ENCRYPT.CTL DD DSN=CIPH.CONTROL,DISP=SHR
+//CIPHER.KEY  DD DSN=CIPH.KEYOFDAY,DISP=SHR
+//AUDIT.LOG   DD DSN=CIPH.AUDITLOG,DISP=MOD
+//ENCRYPT.CKP DD DSN=CIPH.ENCRYPT.CKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=SOLVE
+//SOLVE.IN    DD DSN=CIPH.ENCRYPTED,DISP=SHR
+//SOLVE.OUT   DD DSN=CIPH.CRACKED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP030  EXEC PGM=DECRYPT
+//DECRYPT.IN  DD DSN=CIPH.ENCRYPTED,DISP=SHR
+//DECRYPT.OUT DD DSN=CIPH.DECRYPTED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DECRYPT.CTL DD DSN=CIPH.CONTROL,DISP=SHR
+//CIPHER.KEY  DD DSN=CIPH.KEYOFDAY,DISP=SHR
+//AUDIT.LOG   DD DSN=CIPH.AUDITLOG,DISP=MOD
+//DECRYPT.CKP DD DSN=CIPH.DECRYPT.CKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP040  EXEC PGM=RECON
+//RECON.ORIG  DD DSN=CIPH.CLEARTEXT,DISP=SHR
+//RECON.ENC   DD DSN=CIPH.ENCRYPTED,DISP=SHR
+//RECON.DEC   DD DSN=CIPH.DECRYPTED,DISP=SHR
+//RECON.RPT   DD DSN=CIPH.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//
